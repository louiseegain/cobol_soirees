@@ -45,9 +45,25 @@
            SELECT fhistorique ASSIGN TO "historique.dat"
            ORGANIZATION INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY fhisto_nom
+           RECORD KEY fhisto_cle
+           ALTERNATE RECORD KEY IS fhisto_nom WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fhisto_type WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fhisto_dateMois WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fhisto_loginOrga WITH DUPLICATES
            FILE STATUS IS cr_fhisto.
 
+           SELECT flog ASSIGN TO "archivage.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS cr_flog.
+
+           SELECT freport ASSIGN TO nomRapport
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS cr_freport.
+
+           SELECT fcalendrier ASSIGN TO nomCalendrier
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS cr_fcalendrier.
+
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -65,6 +81,7 @@
            02 futil_naissanceJour PIC 9(2).
            02 futil_naissanceMois PIC 9(2).
            02 futil_naissanceAnnee PIC 9(4).
+           02 futil_statut PIC 9(1).
 
        FD fevenement.
        01 tamp_fevent.
@@ -78,6 +95,7 @@
            02 fevent_adresse PIC X(100).
            02 fevent_seuil PIC 9(3).
            02 fevent_heure PIC X(5).
+           02 fevent_heureFin PIC X(5).
 
        FD fparticipant.
        01 tamp_fpart.
@@ -88,22 +106,33 @@
 
        FD fhistorique.
        01 tamp_fhisto.
-           02 fhisto_nom PIC A(30).
+           02 fhisto_cle.
+               03 fhisto_nom PIC A(30).
+               03 fhisto_dateJour PIC 9(2).
+               03 fhisto_dateMois PIC 9(2).
+               03 fhisto_dateAnnee PIC 9(4).
            02 fhisto_type PIC A(30).
-           02 fhisto_dateJour PIC 9(2).
-           02 fhisto_dateMois PIC 9(2).
-           02 fhisto_dateAnnee PIC 9(4).
            02 fhisto_loginOrga PIC X(30).
            02 fhisto_description PIC X(250).
            02 fhisto_adresse PIC X(100).
            02 fhisto_etat PIC A(8).
            02 fhisto_participants PIC 9(3).
+
+       FD flog.
+       01 tamp_flog PIC X(80).
+
+       FD freport.
+       01 tamp_freport PIC X(100).
+
+       FD fcalendrier.
+       01 tamp_fcalendrier PIC X(200).
       *-----------------------
        WORKING-STORAGE SECTION.
        77 cr_futil PIC 9(2).
        77 cr_fevent PIC 9(2).
        77 cr_fpart PIC 9(2).
        77 cr_fhisto PIC 9(2).
+       77 cr_flog PIC 9(2).
        77 choix PIC 9(1).
        77 nom PIC A(30).
        77 vretour PIC 9(1).
@@ -111,6 +140,9 @@
        77 estValideEvenementResultatHisto PIC 9(1).
        77 loginSaved PIC X(30).
        77 typeSaved PIC 9(1).
+       77 dateJourSaved PIC 9(2).
+       77 dateMoisSaved PIC 9(2).
+       77 dateAnneeSaved PIC 9(4).
        77 adresseEvent PIC X(100).
        77 descriptionEvent PIC X(250).
        77 loginOrga PIC X(30).
@@ -119,6 +151,7 @@
        77 etatEvent PIC A(20).
        77 seuilEvent PIC 9(3).
        77 heureEvent PIC X(5).
+       77 heureFinEvent PIC X(5).
        77 Fin PIC 9(1).
        01 WS-CURRENT-DATE-DATA.
           05  WS-CURRENT-DATE.
@@ -154,10 +187,16 @@
        77 verif_event PIC 9(1).
        77 fin_boucle PIC 9(1).
        77 fin_boucle2 PIC 9(1).
+       77 fin_boucle3 PIC 9(1).
+       77 fin_boucle4 PIC 9(1).
+       77 loginAttente PIC X(30).
+       77 choixGestionAcceptee PIC 9(1).
        77 choixProfil PIC 9(1).
        77 choixEvent PIC 9(1).
        77 choixUtil PIC 9(1).
        77 choixStat PIC 9(1).
+       77 choixHisto PIC 9(1).
+       77 choixArchivage PIC 9(1).
        77 reponse PIC 9(1).
        77 dateJour PIC 9(2).
        77 dateMois PIC 9(2).
@@ -168,15 +207,25 @@
        77 nbEvents PIC 9(3).
        77 nbEventArchivables PIC 9(3).
        77 nbEventArchives PIC 9(3).
+       77 archivageReussi PIC 9(1).
        77 nbUtils PIC 9(4).
        77 dateComparee PIC 9(1).
        77 choixModifEvent PIC 9(1).
        77 nbParticipants PIC 9(3).
        77 estValideHeure PIC 9(1).
+       77 estValideHeureFin PIC 9(1).
        77 typeStat PIC A(20).
        77 formaStat PIC A(20).
        77 moisStat PIC 9(2).
        77 nbPartStat PIC 9(3).
+       77 formationCourante PIC A(40).
+       77 formationsVues PIC X(800).
+       77 nbFormationsVues PIC 9(2).
+       77 dejaVue PIC 9(1).
+       77 formationsRestantes PIC 9(1).
+       77 indexFormation PIC 9(3).
+       77 nbMembresForma PIC 9(3).
+       77 nbPartForma PIC 9(3).
        77 longHeure PIC 9(1).
        77 erreurCompte PIC 9(1).
        77 verif_mdp_ok PIC 9(1).
@@ -184,6 +233,19 @@
        77 verif_dot PIC 9(1).
        77 verif_domain PIC 9(1).
        77 valide_alpha PIC 9(1).
+       77 choixReset PIC 9(1).
+       77 resetTrouve PIC 9(1).
+       77 verifNaissanceJour PIC 9(2).
+       77 verifNaissanceMois PIC 9(2).
+       77 verifNaissanceAnnee PIC 9(4).
+       77 verifFormation PIC A(40).
+       77 identiteConfirmee PIC 9(1).
+       77 cr_freport PIC 9(2).
+       77 nomRapport PIC X(40).
+       77 cr_fcalendrier PIC 9(2).
+       77 nomCalendrier PIC X(50).
+       77 nbEventsCalendrier PIC 9(3).
+       77 choixExportCal PIC 9(1).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -230,6 +292,7 @@
            MOVE "mathias.loret@gmail.com" TO futil_mail
            MOVE "0635451225" TO futil_tel
            MOVE 1 TO futil_type
+           MOVE 0 TO futil_statut
            MOVE "MIAGE" TO futil_formation
            MOVE 14 TO futil_naissanceJour
            MOVE 06 TO futil_naissanceMois
@@ -254,6 +317,7 @@
             MOVE "louise.egain@gmail.com" TO futil_mail
             MOVE "0670029252" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "IFSI" TO futil_formation
             MOVE 26 TO futil_naissanceJour
             MOVE 09 TO futil_naissanceMois
@@ -278,6 +342,7 @@
             MOVE "thomas.merlet@gmail.com" TO futil_mail
             MOVE "0789654111" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "Commerce" TO futil_formation
             MOVE 25 TO futil_naissanceJour
             MOVE 12 TO futil_naissanceMois
@@ -303,6 +368,7 @@
             MOVE "camille.leau@gmail.com" TO futil_mail
             MOVE "0632154569" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "art" TO futil_formation
             MOVE 02 TO futil_naissanceJour
             MOVE 10 TO futil_naissanceMois
@@ -327,6 +393,7 @@
             MOVE "swann.ledourner@gmail.com" TO futil_mail
             MOVE "0745197635" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "MIAGE" TO futil_formation
             MOVE 21 TO futil_naissanceJour
             MOVE 12 TO futil_naissanceMois
@@ -351,6 +418,7 @@
             MOVE "kevin.cosquer@gmail.com" TO futil_mail
             MOVE "0645879311" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "IFSI" TO futil_formation
             MOVE 23 TO futil_naissanceJour
             MOVE 04 TO futil_naissanceMois
@@ -375,6 +443,7 @@
             MOVE "gamze.koc@gmail.com" TO futil_mail
             MOVE "0785460116" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "Commerce" TO futil_formation
             MOVE 28 TO futil_naissanceJour
             MOVE 03 TO futil_naissanceMois
@@ -400,6 +469,7 @@
             MOVE "thibault.leberre@gmail.com" TO futil_mail
             MOVE "0725242923" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "art" TO futil_formation
             MOVE 08 TO futil_naissanceJour
             MOVE 08 TO futil_naissanceMois
@@ -424,6 +494,7 @@
             MOVE "jeannemeunier@gmail.com" TO futil_mail
             MOVE "0732405887" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "IFSI" TO futil_formation
             MOVE 30 TO futil_naissanceJour
             MOVE 06 TO futil_naissanceMois
@@ -448,6 +519,7 @@
             MOVE "maximeramond@gmail.com" TO futil_mail
             MOVE "0721723429" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "Commerce" TO futil_formation
             MOVE 10 TO futil_naissanceJour
             MOVE 10 TO futil_naissanceMois
@@ -472,6 +544,7 @@
             MOVE "alp@gmail.com" TO futil_mail
             MOVE "0724433573" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "Commerce" TO futil_formation
             MOVE 11 TO futil_naissanceJour
             MOVE 02 TO futil_naissanceMois
@@ -497,6 +570,7 @@
             MOVE "domnicol@gmail.com" TO futil_mail
             MOVE "0711976890" TO futil_tel
             MOVE 0 TO futil_type
+            MOVE 0 TO futil_statut
             MOVE "art" TO futil_formation
             MOVE 19 TO futil_naissanceJour
             MOVE 11 TO futil_naissanceMois
@@ -525,6 +599,7 @@
            MOVE "2 rue de la liberte, 35000 Rennes" TO fevent_adresse
            MOVE 150 TO fevent_seuil
            MOVE "20h00" TO fevent_heure
+           MOVE "23h00" TO fevent_heureFin
 
            OPEN I-O fevenement
               WRITE tamp_fevent
@@ -549,6 +624,7 @@
            MOVE "Les loges, 44140 Montbert" TO fevent_adresse
            MOVE 6 TO fevent_seuil
            MOVE "21h00" TO fevent_heure
+           MOVE "23h30" TO fevent_heureFin
 
            OPEN I-O fevenement
               WRITE tamp_fevent
@@ -572,6 +648,7 @@
            MOVE "9 Rue Bon Secours, 44000 Nantes" TO fevent_adresse
            MOVE 150 TO fevent_seuil
            MOVE "18h15" TO fevent_heure
+           MOVE "23h00" TO fevent_heureFin
 
            OPEN I-O fevenement
               WRITE tamp_fevent
@@ -595,6 +672,7 @@
            MOVE "19 Rte des Naudieres, 44880 Sautron" TO fevent_adresse
            MOVE 150 TO fevent_seuil
            MOVE "20h00" TO fevent_heure
+           MOVE "23h30" TO fevent_heureFin
 
            OPEN I-O fevenement
               WRITE tamp_fevent
@@ -618,6 +696,7 @@
            MOVE "19 Rte des Naudieres, 44880 Sautron" TO fevent_adresse
            MOVE 150 TO fevent_seuil
            MOVE "20h00" TO fevent_heure
+           MOVE "23h30" TO fevent_heureFin
 
            OPEN I-O fevenement
               WRITE tamp_fevent
@@ -641,6 +720,7 @@
            MOVE "123 rue des nuages, 75000 Paris" TO fevent_adresse
            MOVE 500 TO fevent_seuil
            MOVE "12h00" TO fevent_heure
+           MOVE "18h00" TO fevent_heureFin
 
            OPEN I-O fevenement
               WRITE tamp_fevent
@@ -1108,6 +1188,7 @@
                DISPLAY "|                                     |"
                DISPLAY "|  1 - Me connecter a mon compte      |"
                DISPLAY "|  2 - Creer mon compte               |"
+               DISPLAY "|  3 - Mot de passe oublie            |"
                DISPLAY "|  0 - Quitter                        |"
                DISPLAY "|_____________________________________|"
                DISPLAY " "
@@ -1122,6 +1203,8 @@
                    END-IF
                WHEN 2
                    PERFORM creation_compte
+               WHEN 3
+                   PERFORM motDePasseOublie
                WHEN 0
                    DISPLAY " _____________________________________"
                    DISPLAY "|                                     |"
@@ -1217,6 +1300,7 @@
                END-IF
             END-PERFORM
            MOVE 0 TO futil_type
+           MOVE 0 TO futil_statut
 
       **verification que le login n'existe pas deja
            MOVE 0 TO verif_login_ok
@@ -1454,6 +1538,15 @@
                            DISPLAY "|_______________________________|"
                            PERFORM creation_compte
                        NOT INVALID KEY
+                           IF futil_statut = 1 THEN
+                           DISPLAY " _______________________________ "
+                           DISPLAY "|                               |"
+                           DISPLAY "|   /!\       ERREUR       /!\  |"
+                           DISPLAY "|_______________________________|"
+                           DISPLAY "|                               |"
+                           DISPLAY "|     Ce compte a ete desactive |"
+                           DISPLAY "|_______________________________|"
+                           ELSE
                            IF futil_mdp EQUAL mdp THEN
                                MOVE login TO loginSaved
                                MOVE futil_type TO typeSaved
@@ -1467,6 +1560,7 @@
                            DISPLAY "|     Mot de passe incorrect    |"
                            DISPLAY "|_______________________________|"
                            END-IF
+                           END-IF
                    END-READ
                    CLOSE futilisateur
 
@@ -1485,6 +1579,121 @@
 
            .
 
+      *-----------------------------------------------------------------
+      *    Procedure permettant a un utilisateur qui a oublie son mot
+      *    de passe de le reinitialiser. L'utilisateur est d'abord
+      *    retrouve par mail ou telephone, puis doit confirmer son
+      *    identite (date de naissance et formation) avant de pouvoir
+      *    saisir un nouveau mot de passe.
+      *-----------------------------------------------------------------
+       motDePasseOublie.
+           DISPLAY " _____________________________________ "
+           DISPLAY "|                                     |"
+           DISPLAY "|         MOT DE PASSE OUBLIE         |"
+           DISPLAY "|_____________________________________|"
+           DISPLAY "|                                     |"
+           DISPLAY "|  1 - Me retrouver par mail          |"
+           DISPLAY "|  2 - Me retrouver par telephone     |"
+           DISPLAY "|  0 - Revenir au menu precedent      |"
+           DISPLAY "|_____________________________________|"
+           DISPLAY " "
+           DISPLAY "Votre choix :"
+           ACCEPT choixReset
+
+           MOVE 0 TO resetTrouve
+           OPEN INPUT futilisateur
+           EVALUATE choixReset
+               WHEN 1
+                   DISPLAY "Entrer votre mail :"
+                   ACCEPT futil_mail
+                   READ futilisateur KEY IS futil_mail
+                       INVALID KEY
+                           MOVE 0 TO resetTrouve
+                       NOT INVALID KEY
+                           MOVE 1 TO resetTrouve
+                   END-READ
+               WHEN 2
+                   DISPLAY "Entrer votre telephone :"
+                   ACCEPT futil_tel
+                   READ futilisateur KEY IS futil_tel
+                       INVALID KEY
+                           MOVE 0 TO resetTrouve
+                       NOT INVALID KEY
+                           MOVE 1 TO resetTrouve
+                   END-READ
+               WHEN 0
+                   CONTINUE
+           END-EVALUATE
+
+           IF choixReset = 1 OR choixReset = 2 THEN
+               IF resetTrouve = 0 THEN
+                   DISPLAY " _______________________________ "
+                   DISPLAY "|                               |"
+                   DISPLAY "|   /!\       ERREUR       /!\  |"
+                   DISPLAY "|_______________________________|"
+                   DISPLAY "|                               |"
+                   DISPLAY "|     Compte inexistant         |"
+                   DISPLAY "|_______________________________|"
+               ELSE
+                   MOVE 0 TO identiteConfirmee
+                   DISPLAY "|                                     |"
+                   DISPLAY "|   Confirmez votre identite :       |"
+                   DISPLAY "Jour de naissance :"
+                   ACCEPT verifNaissanceJour
+                   DISPLAY "Mois de naissance :"
+                   ACCEPT verifNaissanceMois
+                   DISPLAY "Annee de naissance :"
+                   ACCEPT verifNaissanceAnnee
+                   DISPLAY "Formation :"
+                   ACCEPT verifFormation
+
+                   IF verifNaissanceJour = futil_naissanceJour
+                       AND verifNaissanceMois = futil_naissanceMois
+                       AND verifNaissanceAnnee = futil_naissanceAnnee
+                       AND verifFormation = futil_formation THEN
+                       MOVE 1 TO identiteConfirmee
+                   END-IF
+
+                   IF identiteConfirmee = 0 THEN
+                       DISPLAY " _______________________________ "
+                       DISPLAY "|                               |"
+                       DISPLAY "|   /!\       ERREUR       /!\  |"
+                       DISPLAY "|_______________________________|"
+                       DISPLAY "|                               |"
+                       DISPLAY "|  Informations ne correspondant|"
+                       DISPLAY "|  pas a ce compte              |"
+                       DISPLAY "|_______________________________|"
+                   ELSE
+                       CLOSE futilisateur
+                       OPEN I-O futilisateur
+                       READ futilisateur
+                           NOT INVALID KEY
+                               PERFORM appliquerNouveauMdp
+                       END-READ
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE futilisateur
+           .
+
+      *-----------------------------------------------------------------
+      *    Fonction annexe : demande et enregistre le nouveau mot de
+      *    passe une fois l'identite confirmee par motDePasseOublie.
+      *    L'enregistrement futilisateur doit etre deja lu (tamp_futi).
+      *-----------------------------------------------------------------
+       appliquerNouveauMdp.
+           DISPLAY "Nouveau mot de passe :"
+           ACCEPT futil_mdp
+           REWRITE tamp_futi
+           DISPLAY " _______________________________ "
+           DISPLAY "|                               |"
+           DISPLAY "|          INFORMATION          |"
+           DISPLAY "|_______________________________|"
+           DISPLAY "|                               |"
+           DISPLAY "|  Mot de passe reinitialise    |"
+           DISPLAY "|_______________________________|"
+           .
+
 
       *-----------------------------------------------------------------
       *      Procedure gerant le menu d'un utilisateur pouvant devenir
@@ -1506,6 +1715,7 @@
            DISPLAY "|  3 - Rechercher un evenement        |"
            DISPLAY "|  4 - Recherche un utilisateur       |"
            DISPLAY "|  5 - Afficher etat des inscriptions |"
+           DISPLAY "|  9 - Exporter votre calendrier      |"
            IF typeSaved = 1 THEN
                DISPLAY "|                                     |"
                DISPLAY "|-------------------------------------|"
@@ -1533,6 +1743,7 @@
                WHEN 3 PERFORM rechercherEvent
                WHEN 4 PERFORM rechercherUtil
                WHEN 5 PERFORM etatInscription
+               WHEN 9 PERFORM exporterCalendrier
                WHEN 6
                        IF typeSaved=1
                        THEN PERFORM afficheStatistique
@@ -1604,6 +1815,7 @@
            DISPLAY "|  1 - Modifier votre profil          |"
            DISPLAY "|  2 - Supprimer votre profil         |"
            DISPLAY "|  3 - Consulter votre profil         |"
+           DISPLAY "|  4 - Desactiver votre profil        |"
            DISPLAY "|                                     |"
            DISPLAY "|-------------------------------------|"
            DISPLAY "|                                     |"
@@ -1619,6 +1831,7 @@
                WHEN 1 PERFORM modifierUtilisateur
                WHEN 2 PERFORM suppression_utilisateur
                WHEN 3 PERFORM consulterProfil
+               WHEN 4 PERFORM desactivation_utilisateur
                WHEN 0 PERFORM menuUtilisateur
            END-EVALUATE
            END-PERFORM
@@ -1746,6 +1959,8 @@
                DISPLAY "|  1 - Statistiques generales         |"
                DISPLAY "|  2 - Statistique selon formation    |"
                DISPLAY "|      mois et type                   |"
+               DISPLAY "|  3 - Consulter l'historique         |"
+               DISPLAY "|  4 - Repertoire des formations      |"
                DISPLAY "|                                     |"
                DISPLAY "|-------------------------------------|"
                DISPLAY "|                                     |"
@@ -1758,6 +1973,8 @@
                EVALUATE choixStat
                WHEN 1 PERFORM afficherStats
                WHEN 2 PERFORM statFormaMois
+               WHEN 3 PERFORM consulterHistorique
+               WHEN 4 PERFORM afficheFormation
                WHEN 0 PERFORM menuUtilisateur
                END-EVALUATE
            END-PERFORM
@@ -2010,6 +2227,9 @@
                    AT END
                        MOVE 1 TO Fin
                    NOT AT END
+                     IF futil_statut = 1 THEN
+                       CONTINUE
+                     ELSE
                        DISPLAY "| Nom :                               |"
                        DISPLAY "|  "futil_nom
                        DISPLAY "| Prenom :                            |"
@@ -2030,6 +2250,7 @@
                                DISPLAY "|  Membre"
                        END-IF
                        DISPLAY "|____________________________________|"
+                     END-IF
                END-READ
            END-PERFORM
            CLOSE futilisateur.
@@ -2077,6 +2298,8 @@
                        MOVE fevent_dateAnnee TO dateAnnee
                        DISPLAY "| Heure de debut :             |"
                        DISPLAY "|   "fevent_heure
+                       DISPLAY "| Heure de fin :               |"
+                       DISPLAY "|   "fevent_heureFin
                        DISPLAY "| Description :                |"
                        DISPLAY "|   "fevent_description
                        DISPLAY "| Adresse :                    |"
@@ -2158,6 +2381,7 @@
                        MOVE fevent_dateMois TO dateMois
                        MOVE fevent_dateAnnee TO dateAnnee
                        DISPLAY "Heure de debut : " fevent_heure
+                       DISPLAY "Heure de fin : " fevent_heureFin
                        DISPLAY "Description : " fevent_description
                        DISPLAY "Adresse : " fevent_adresse
                        DISPLAY "Seuil : "fevent_seuil
@@ -2218,39 +2442,75 @@
       *    Fonction qui verifie que le nom de l'evenement n'est pas deja
       *    present dans fevenement
       ******************************************************************
+      *    Un nom qui ne correspond plus qu'a un evenement deja passe
+      *    (pas encore remonte par tout_archiver) n'est pas bloquant :
+      *    cet evenement est archive ici-meme pour liberer le nom.
        existeEvent.
+           MOVE 0 TO dateComparee
            OPEN INPUT fevenement
            MOVE nomEvent to fevent_nom
            READ fevenement
            INVALID KEY
                MOVE 0 TO estValideEvenementResultat
            NOT INVALID KEY
+               PERFORM comparer_date
+               IF dateComparee = 1 THEN
+                   MOVE 0 TO estValideEvenementResultat
+               ELSE
                    MOVE 1 TO estValideEvenementResultat
+               END-IF
            END-READ
+           CLOSE fevenement
 
-           IF cr_fevent = 00
+           IF estValideEvenementResultat = 1
            THEN DISPLAY "Evenement existant en cours"
       *     ELSE DISPLAY "Evenement non trouve"
            END-IF
-           CLOSE fevenement
+
+           IF dateComparee = 1 THEN
+               PERFORM archiver_event
+           END-IF
            .
 
       ******************************************************************
       *    Fonction parallele :
-      *    Fonction qui verifie que le nom de l'evenement n'est pas deja
-      *    present dans fhistorique
+      *    Fonction qui verifie qu'un evenement avec le meme nom et la
+      *    meme date n'est pas deja present dans fhistorique. Un nom
+      *    deja archive a une autre date n'est pas bloquant : seul le
+      *    couple nom/date identifie un evenement de maniere unique.
+      *    fevent_dateJour/Mois/Annee doivent avoir leur valeur avant
+      *    l'appel.
       ******************************************************************
        existeEventHisto.
+           MOVE 0 TO estValideEvenementResultatHisto
+           MOVE 0 TO fin_boucle
            OPEN INPUT fhistorique
-            MOVE nomEvent TO fhisto_nom
-           READ fhistorique
-           INVALID KEY
-               MOVE 0 TO estValideEvenementResultatHisto
-           NOT INVALID KEY
-                   MOVE 1 TO estValideEvenementResultatHisto
-           END-READ
+           MOVE nomEvent TO fhisto_nom
+           START fhistorique, KEY IS = fhisto_nom
+               INVALID KEY
+                   MOVE 1 TO fin_boucle
+               NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+                       READ fhistorique NEXT
+                       AT END
+                           MOVE 1 TO fin_boucle
+                       NOT AT END
+                           IF fhisto_nom NOT = nomEvent THEN
+                               MOVE 1 TO fin_boucle
+                           ELSE
+                               IF fhisto_dateJour = fevent_dateJour
+                                   AND fhisto_dateMois = fevent_dateMois
+                                   AND fhisto_dateAnnee =
+                                       fevent_dateAnnee THEN
+                                   MOVE 1 TO
+                                       estValideEvenementResultatHisto
+                                   MOVE 1 TO fin_boucle
+                               END-IF
+                           END-IF
+                   END-PERFORM
+           END-START
 
-           IF cr_fhisto = 00
+           IF estValideEvenementResultatHisto = 1
            THEN DISPLAY "Evenement existant dans l'historique"
       *     ELSE DISPLAY "Evenement non trouve"
            END-IF
@@ -2265,41 +2525,49 @@
            DISPLAY "|                                    |"
            DISPLAY "|         CREATION EVENEMENT         |"
            DISPLAY "|------------------------------------|"
-      **on verifie que le nom de l'evenement est bon
+      **on verifie que le couple nom/date de l'evenement est bon - la date
+      **doit etre saisie avant la verification car un nom deja archive a
+      **une autre date n'est pas bloquant (seul nom+date identifie un
+      **evenement dans l'historique)
            PERFORM WITH TEST AFTER UNTIL estValideEvenementResultat = 0
                AND estValideEvenementResultatHisto = 0
                DISPLAY "|Saisir le nom de l'evenement        |"
                DISPLAY "|(maximum 40 caracteres)             |"
                ACCEPT nomEvent
+               DISPLAY "|Saisir la date de l'evenement       |"
+               PERFORM WITH TEST AFTER UNTIL dateComparee = 2
+      **on verifie que le jour est bien compris entre 1 et 31
+                   PERFORM WITH TEST AFTER UNTIL
+                       fevent_dateJour>0 AND fevent_dateJour<=31
+                       DISPLAY "|JOUR :                              |"
+                       ACCEPT fevent_dateJour
+                   END-PERFORM
+      **on verifie que le mois est bien compris entre 1 et 12
+                   PERFORM WITH TEST AFTER UNTIL
+                       fevent_dateMois>0 AND fevent_dateMois<=12
+                       DISPLAY "|MOIS :                              |"
+                       ACCEPT fevent_dateMois
+                   END-PERFORM
+      **on verifie que l'annee est bien superieure ou egale a l'annee courante
+                   PERFORM WITH TEST AFTER UNTIL
+                       fevent_dateAnnee>=WS-CURRENT-YEAR
+                       DISPLAY "|ANNEE :                             |"
+                       ACCEPT fevent_dateAnnee
+                   END-PERFORM
+                   PERFORM comparer_date
+               END-PERFORM
+               MOVE fevent_dateJour TO dateJourSaved
+               MOVE fevent_dateMois TO dateMoisSaved
+               MOVE fevent_dateAnnee TO dateAnneeSaved
                PERFORM existeEvent
+               MOVE dateJourSaved TO fevent_dateJour
+               MOVE dateMoisSaved TO fevent_dateMois
+               MOVE dateAnneeSaved TO fevent_dateAnnee
                PERFORM existeEventHisto
            END-PERFORM
       **aucune contrainte sur ce champ
            DISPLAY "|Saisir le type d'evenement          |"
            ACCEPT fevent_type
-           DISPLAY "|Saisir la date de l'evenement       |"
-
-           PERFORM WITH TEST AFTER UNTIL dateComparee = 2
-      **on verifie que le jour est bien compris entre 1 et 31
-               PERFORM WITH TEST AFTER UNTIL
-                   fevent_dateJour>0 AND fevent_dateJour<=31
-                   DISPLAY "|JOUR :                              |"
-                   ACCEPT fevent_dateJour
-               END-PERFORM
-      **on verifie que le mois est bien compris entre 1 et 12
-               PERFORM WITH TEST AFTER UNTIL
-                   fevent_dateMois>0 AND fevent_dateMois<=12
-                   DISPLAY "|MOIS :                              |"
-                   ACCEPT fevent_dateMois
-               END-PERFORM
-      **on verifie que l'annee est bien superieure ou egale a l'annee courante
-               PERFORM WITH TEST AFTER UNTIL
-                   fevent_dateAnnee>=WS-CURRENT-YEAR
-                   DISPLAY "|ANNEE :                             |"
-                   ACCEPT fevent_dateAnnee
-               END-PERFORM
-               PERFORM comparer_date
-           END-PERFORM
            DISPLAY "|Veuillez decrire votre evenement    |"
            DISPLAY "|Format : maximum 250 caracteres     |"
            ACCEPT descriptionEvent
@@ -2312,7 +2580,7 @@
                DISPLAY "|de personne                         |"
                ACCEPT seuilEvent
            END-PERFORM
-      **/!\ nous n'avons pas reussie a faire une verification sur le format de l'heure/!\
+      **on verifie que l'heure de debut est au format xxhxx
            PERFORM WITH TEST AFTER UNTIL estValideHeure = 1
                DISPLAY "|Veuillez saisir l'heure de debut    |"
                DISPLAY "|de l'evenement                      |"
@@ -2321,6 +2589,16 @@
                PERFORM verifHeure
                DISPLAY "|____________________________________|"
            END-PERFORM
+      **on verifie que l'heure de fin est au format xxhxx et posterieure
+      **a l'heure de debut
+           PERFORM WITH TEST AFTER UNTIL estValideHeureFin = 1
+               DISPLAY "|Veuillez saisir l'heure de fin       |"
+               DISPLAY "|de l'evenement                      |"
+               DISPLAY "|Format : xxhxx, avec x un chiffre   |"
+               ACCEPT heureFinEvent
+               PERFORM verifHeureFin
+               DISPLAY "|____________________________________|"
+           END-PERFORM
 
            OPEN I-O fevenement
            MOVE nomEvent TO fevent_nom
@@ -2330,6 +2608,7 @@
            MOVE adresseEvent TO fevent_adresse
            MOVE seuilEvent TO fevent_seuil
            MOVE heureEvent TO fevent_heure
+           MOVE heureFinEvent TO fevent_heureFin
            MOVE 2 TO futil_type
 
 
@@ -2545,7 +2824,132 @@
                    END-READ
                END-PERFORM
            END-START
-           CLOSE fparticipant.
+           CLOSE fparticipant
+           DISPLAY " "
+           DISPLAY "Exporter votre calendrier (evenements acceptes) ?"
+           DISPLAY "1 - Oui"
+           DISPLAY "2 - Non"
+           ACCEPT choixExportCal
+           IF choixExportCal = 1 THEN
+               PERFORM exporterCalendrier
+           END-IF
+           .
+
+      ******************************************************************
+      *    Fonction parallele :
+      *    Exporte les evenements acceptes de l'utilisateur connecte
+      *    dans un fichier calendrier au format ICS (fonction annexe a
+      *    etatInscription et accessible depuis menuUtilisateur)
+      ******************************************************************
+       exporterCalendrier.
+           STRING "calendrier_" DELIMITED BY SIZE
+               loginSaved DELIMITED BY SPACE
+               ".ics" DELIMITED BY SIZE
+               INTO nomCalendrier
+           MOVE 0 TO nbEventsCalendrier
+           OPEN INPUT fparticipant
+           MOVE loginSaved TO fpart_login
+           MOVE 0 TO fin_boucle
+           START fparticipant, KEY IS = fpart_login
+               INVALID KEY
+                   MOVE 1 TO fin_boucle
+           END-START
+
+           IF fin_boucle = 1 THEN
+               DISPLAY "Aucune inscription a exporter"
+           ELSE
+               OPEN OUTPUT fcalendrier
+               MOVE SPACE TO tamp_fcalendrier
+               STRING "BEGIN:VCALENDAR" DELIMITED BY SIZE
+                   INTO tamp_fcalendrier
+               WRITE tamp_fcalendrier
+               MOVE SPACE TO tamp_fcalendrier
+               STRING "VERSION:2.0" DELIMITED BY SIZE
+                   INTO tamp_fcalendrier
+               WRITE tamp_fcalendrier
+
+               PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+                   READ fparticipant NEXT
+                   AT END
+                       MOVE 1 TO fin_boucle
+                   NOT AT END
+                       IF fpart_login NOT = loginSaved THEN
+                           MOVE 1 TO fin_boucle
+                       ELSE
+                           IF fpart_etat = "acceptee" THEN
+                               PERFORM ecrireEvenementCalendrier
+                               ADD 1 TO nbEventsCalendrier
+                           END-IF
+                       END-IF
+               END-PERFORM
+
+               MOVE SPACE TO tamp_fcalendrier
+               STRING "END:VCALENDAR" DELIMITED BY SIZE
+                   INTO tamp_fcalendrier
+               WRITE tamp_fcalendrier
+               CLOSE fcalendrier
+               DISPLAY "Calendrier exporte dans : "nomCalendrier
+               DISPLAY "Nombre d'evenements exportes : "
+                   nbEventsCalendrier
+           END-IF
+           CLOSE fparticipant
+           .
+
+      ******************************************************************
+      *    Fonction parallele :
+      *    Ecrit le bloc VEVENT correspondant a fpart_nomEvent dans le
+      *    fichier calendrier (fonction annexe a exporterCalendrier)
+      ******************************************************************
+       ecrireEvenementCalendrier.
+           OPEN INPUT fevenement
+           MOVE fpart_nomEvent TO fevent_nom
+           READ fevenement
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE SPACE TO tamp_fcalendrier
+                   STRING "BEGIN:VEVENT" DELIMITED BY SIZE
+                       INTO tamp_fcalendrier
+                   WRITE tamp_fcalendrier
+                   MOVE SPACE TO tamp_fcalendrier
+                   STRING "UID:" fpart_login "-" fevent_nom "-"
+                       fevent_dateAnnee fevent_dateMois fevent_dateJour
+                       "@soirees" DELIMITED BY SIZE
+                       INTO tamp_fcalendrier
+                   WRITE tamp_fcalendrier
+                   MOVE SPACE TO tamp_fcalendrier
+                   STRING "DTSTAMP:" WS-CURRENT-YEAR WS-CURRENT-MONTH
+                       WS-CURRENT-DAY "T" WS-CURRENT-HOURS
+                       WS-CURRENT-MINUTE WS-CURRENT-SECOND "Z"
+                       DELIMITED BY SIZE INTO tamp_fcalendrier
+                   WRITE tamp_fcalendrier
+                   MOVE SPACE TO tamp_fcalendrier
+                   STRING "SUMMARY:" fevent_nom DELIMITED BY SIZE
+                       INTO tamp_fcalendrier
+                   WRITE tamp_fcalendrier
+                   MOVE SPACE TO tamp_fcalendrier
+                   STRING "DTSTART:" fevent_dateAnnee fevent_dateMois
+                       fevent_dateJour "T" fevent_heure(1:2)
+                       fevent_heure(4:2) "00" DELIMITED BY SIZE
+                       INTO tamp_fcalendrier
+                   WRITE tamp_fcalendrier
+                   MOVE SPACE TO tamp_fcalendrier
+                   STRING "DTEND:" fevent_dateAnnee fevent_dateMois
+                       fevent_dateJour "T" fevent_heureFin(1:2)
+                       fevent_heureFin(4:2) "00" DELIMITED BY SIZE
+                       INTO tamp_fcalendrier
+                   WRITE tamp_fcalendrier
+                   MOVE SPACE TO tamp_fcalendrier
+                   STRING "LOCATION:" fevent_adresse DELIMITED BY SIZE
+                       INTO tamp_fcalendrier
+                   WRITE tamp_fcalendrier
+                   MOVE SPACE TO tamp_fcalendrier
+                   STRING "END:VEVENT" DELIMITED BY SIZE
+                       INTO tamp_fcalendrier
+                   WRITE tamp_fcalendrier
+           END-READ
+           CLOSE fevenement
+           .
       *-----------------------------------------------------------------
       *          Procedure permettant de rechercher un utilisateur par
       *          son nom
@@ -2586,7 +2990,8 @@
                         DISPLAY " "
                         DISPLAY "Veuillez saisir son prenom :"
                         ACCEPT prenom
-                        IF prenom = futil_prenom THEN
+                        IF prenom = futil_prenom
+                            AND futil_statut = 0 THEN
                         DISPLAY "|------------------------------------|"
                         DISPLAY "|      INFORMATIONS UTILISATEUR      |"
                         DISPLAY "|------------------------------------|"
@@ -2667,6 +3072,62 @@
            CLOSE futilisateur
            .
 
+      *-----------------------------------------------------------------
+      *    Procedure permettant a un utilisateur de desactiver son
+      *    compte plutot que de le supprimer definitivement. Le compte
+      *    desactive ne peut plus se connecter (connexion) et n'apparait
+      *    plus dans les listes/recherches d'utilisateurs, mais
+      *    l'enregistrement futilisateur est conserve afin que les
+      *    liens historiques (fevent_loginOrga, fpart_login) restent
+      *    valides.
+      *-----------------------------------------------------------------
+       desactivation_utilisateur.
+           DISPLAY " ________________________________"
+           DISPLAY "|                               |"
+           DISPLAY "|      DESACTIVER MON COMPTE    |"
+           DISPLAY "|          UTILISATEUR          |"
+           DISPLAY "|_______________________________|"
+           DISPLAY "|                               |"
+           DISPLAY "|  Confirmer la desactivation   |"
+           DISPLAY "|  de votre compte ?            |"
+           DISPLAY "|                               |"
+           DISPLAY "|   0 - Non                     |"
+           DISPLAY "|   1 - Oui                     |"
+           DISPLAY "|_______________________________|"
+           DISPLAY " "
+           DISPLAY "Votre choix :"
+           ACCEPT reponse
+
+           IF reponse = 1 THEN
+               OPEN I-O futilisateur
+               MOVE loginSaved TO futil_login
+               READ futilisateur
+                   INVALID KEY
+                       DISPLAY " _______________________________ "
+                       DISPLAY "|                               |"
+                       DISPLAY "|   /!\       ERREUR       /!\  |"
+                       DISPLAY "|_______________________________|"
+                       DISPLAY "|                               |"
+                       DISPLAY "|     Impossible de desactiver  |"
+                       DISPLAY "|          ce compte            |"
+                       DISPLAY "|_______________________________|"
+                   NOT INVALID KEY
+                       MOVE 1 TO futil_statut
+                       REWRITE tamp_futi
+                       DISPLAY "|_______________________________|"
+                       DISPLAY "|                               |"
+                       DISPLAY "|     Compte desactive          |"
+                       DISPLAY "|_______________________________|"
+                       DISPLAY " "
+                       DISPLAY " _______________________________ "
+                       DISPLAY "|   VOUS AVEZ ETE DECONNECTE    |"
+                       DISPLAY "|_______________________________|"
+                       PERFORM accueil
+               END-READ
+               CLOSE futilisateur
+           END-IF
+           .
+
       *-----------------------------------------------------------------
       *          Procedure permettant de supprimer un utilisateur
       *-----------------------------------------------------------------
@@ -2843,6 +3304,29 @@
                        DISPLAY "|        Login Incorrecte       |"
                        DISPLAY "|_______________________________|"
                    NOT INVALID KEY
+                       IF fpart_etat = "acceptee" THEN
+                        DISPLAY " ____________________________________ "
+                        DISPLAY "|                                    |"
+                        DISPLAY "|     Que souhaitez vous faire ?     |"
+                        DISPLAY "|                                    |"
+                        DISPLAY "|------------------------------------|"
+                        DISPLAY "|                                    |"
+                        DISPLAY "|   0 - Ne rien faire                |"
+                        DISPLAY "|   1 - Retirer ce participant       |"
+                        DISPLAY "|       (libere une place)           |"
+                        DISPLAY "|____________________________________|"
+                        DISPLAY " "
+                        DISPLAY "Votre choix :"
+                        ACCEPT choixGestionAcceptee
+                           IF choixGestionAcceptee = 1 THEN
+                               MOVE "refusee" TO fpart_etat
+                               REWRITE tamp_fpart
+                               DISPLAY "Participant retire"
+                               CLOSE fparticipant
+                               PERFORM promouvoir_attente
+                               OPEN I-O fparticipant
+                           END-IF
+                       ELSE
                        IF fpart_etat <> "attente" THEN
                            DISPLAY "Cette demande n'est"
                            DISPLAY "pas en attente !"
@@ -2867,6 +3351,7 @@
                            REWRITE tamp_fpart
                            DISPLAY "Demande traitee"
                        END-IF
+                       END-IF
                END-READ
                         DISPLAY " ____________________________________ "
                         DISPLAY "|                                    |"
@@ -3014,6 +3499,22 @@
            CLOSE fevenement
            .
       *-----------------------------------------------------------------
+      *    Fonction annexe : construit le nom du fichier de rapport du
+      *    jour (un fichier par jour, les differentes executions des
+      *    statistiques dans la meme journee s'y ajoutent a la suite)
+      *    et l'ouvre en ecriture dans freport. A appeler avant
+      *    d'ecrire dans freport, et CLOSE freport une fois termine.
+      *-----------------------------------------------------------------
+       ouvrirRapport.
+           STRING "rapport_" WS-CURRENT-YEAR WS-CURRENT-MONTH
+               WS-CURRENT-DAY ".txt" DELIMITED BY SIZE INTO nomRapport
+           OPEN EXTEND freport
+           IF cr_freport = 35 THEN
+               OPEN OUTPUT freport
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
       *    Affiche toutes les statistiques globales de l'administrateur
       *-----------------------------------------------------------------
 
@@ -3075,52 +3576,212 @@
            DISPLAY "|   "nb
       -    EventArchives"                              |"
            DISPLAY "|____________________________________|"
-           CLOSE fhistorique.
+           CLOSE fhistorique
 
-      *-----------------------------------------------------------------
-      *          Compare la date d'un evenement avec la date actuelle
-      *           0 - meme date
-      *           1 - evenement passe
-      *           2 - evenement a venir
-      *-----------------------------------------------------------------
-       comparer_date.
-           MOVE 0 TO dateComparee
-           IF WS-CURRENT-YEAR > fevent_dateAnnee THEN
-               MOVE 1 TO dateComparee
-           ELSE
-               IF WS-CURRENT-YEAR < fevent_dateAnnee THEN
-                   MOVE 2 TO dateComparee
-               ELSE
-                   IF WS-CURRENT-MONTH > fevent_dateMois THEN
-                       MOVE 1 TO dateComparee
-                   ELSE
-                       IF WS-CURRENT-MONTH < fevent_dateMois THEN
-                           MOVE 2 TO dateComparee
-                       ELSE
-                           IF WS-CURRENT-DAY < fevent_dateJour THEN
-                               MOVE 1 TO dateComparee
-                           ELSE
-                               IF WS-CURRENT-DAY > fevent_dateJour THEN
-                                   MOVE 2 TO dateComparee
-                               ELSE
-                                   MOVE 0 TO dateComparee
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF.
+           PERFORM ouvrirRapport
+           MOVE SPACE TO tamp_freport
+           STRING "Statistiques globales du "
+               WS-CURRENT-DAY "/" WS-CURRENT-MONTH "/" WS-CURRENT-YEAR
+               " " WS-CURRENT-HOURS ":" WS-CURRENT-MINUTE
+               DELIMITED BY SIZE INTO tamp_freport
+           WRITE tamp_freport
+           MOVE SPACE TO tamp_freport
+           STRING "  Nombre d'evenements : " nbEvents
+               DELIMITED BY SIZE INTO tamp_freport
+           WRITE tamp_freport
+           MOVE SPACE TO tamp_freport
+           STRING "  Archivables : " nbEventArchivables
+               DELIMITED BY SIZE INTO tamp_freport
+           WRITE tamp_freport
+           MOVE SPACE TO tamp_freport
+           STRING "  Nombre d'utilisateurs : " nbUtils
+               DELIMITED BY SIZE INTO tamp_freport
+           WRITE tamp_freport
+           MOVE SPACE TO tamp_freport
+           STRING "  Nombre d'evenements archives : " nbEventArchives
+               DELIMITED BY SIZE INTO tamp_freport
+           WRITE tamp_freport
+           CLOSE freport
+           .
 
       *-----------------------------------------------------------------
-      *    Permet de modifier le type, la date, la description, l'adresse
-      *    le seuil ou l'heure de l'evenement
+      *    Procedure permettant de consulter l'historique des
+      *    evenements archives, avec filtre par organisateur, par
+      *    type ou par mois
       *-----------------------------------------------------------------
-       modifierEvent.
-      * Permet la modification d'un evenement
-           PERFORM afficheEvent
-           MOVE 0 TO fin_boucle
-           MOVE 0 TO verif_event
-           MOVE 0 TO retour
+       consulterHistorique.
+           MOVE 9 TO choixHisto
+           PERFORM WITH TEST AFTER UNTIL choixHisto = 0
+               DISPLAY " ____________________________________"
+               DISPLAY "|                                    |"
+               DISPLAY "|       CONSULTER L'HISTORIQUE       |"
+               DISPLAY "|------------------------------------|"
+               DISPLAY "|                                    |"
+               DISPLAY "|  1 - Par organisateur              |"
+               DISPLAY "|  2 - Par type                      |"
+               DISPLAY "|  3 - Par mois                      |"
+               DISPLAY "|  4 - Tout afficher                 |"
+               DISPLAY "|                                    |"
+               DISPLAY "|------------------------------------|"
+               DISPLAY "|                                    |"
+               DISPLAY "|  0 - Revenir au menu precedent     |"
+               DISPLAY "|____________________________________|"
+               DISPLAY " "
+               DISPLAY "Votre choix :"
+               ACCEPT choixHisto
+
+               EVALUATE choixHisto
+               WHEN 1
+                   DISPLAY "Saisissez le login de l'organisateur :"
+                   ACCEPT loginOrga
+                   MOVE loginOrga TO fhisto_loginOrga
+                   OPEN INPUT fhistorique
+                   MOVE 0 TO fin_boucle
+                   START fhistorique, KEY IS = fhisto_loginOrga
+                       INVALID KEY
+                           DISPLAY "Aucun evenement archive trouve"
+                           MOVE 1 TO fin_boucle
+                   END-START
+                   PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+                       READ fhistorique NEXT
+                       AT END
+                           MOVE 1 TO fin_boucle
+                       NOT AT END
+                           IF fhisto_loginOrga NOT = loginOrga THEN
+                               MOVE 1 TO fin_boucle
+                           ELSE
+                               PERFORM afficherLigneHistorique
+                           END-IF
+                   END-PERFORM
+                   CLOSE fhistorique
+               WHEN 2
+                   DISPLAY "Saisissez le type d'evenement :"
+                   ACCEPT typeEvent
+                   MOVE typeEvent TO fhisto_type
+                   OPEN INPUT fhistorique
+                   MOVE 0 TO fin_boucle
+                   START fhistorique, KEY IS = fhisto_type
+                       INVALID KEY
+                           DISPLAY "Aucun evenement archive trouve"
+                           MOVE 1 TO fin_boucle
+                   END-START
+                   PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+                       READ fhistorique NEXT
+                       AT END
+                           MOVE 1 TO fin_boucle
+                       NOT AT END
+                           IF fhisto_type NOT = typeEvent THEN
+                               MOVE 1 TO fin_boucle
+                           ELSE
+                               PERFORM afficherLigneHistorique
+                           END-IF
+                   END-PERFORM
+                   CLOSE fhistorique
+               WHEN 3
+                   DISPLAY "Saisissez le numero du mois :"
+                   ACCEPT moisStat
+                   MOVE moisStat TO fhisto_dateMois
+                   OPEN INPUT fhistorique
+                   MOVE 0 TO fin_boucle
+                   START fhistorique, KEY IS = fhisto_dateMois
+                       INVALID KEY
+                           DISPLAY "Aucun evenement archive trouve"
+                           MOVE 1 TO fin_boucle
+                   END-START
+                   PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+                       READ fhistorique NEXT
+                       AT END
+                           MOVE 1 TO fin_boucle
+                       NOT AT END
+                           IF fhisto_dateMois NOT = moisStat THEN
+                               MOVE 1 TO fin_boucle
+                           ELSE
+                               PERFORM afficherLigneHistorique
+                           END-IF
+                   END-PERFORM
+                   CLOSE fhistorique
+               WHEN 4
+                   OPEN INPUT fhistorique
+                   MOVE 0 TO fin_boucle
+                   PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+                       READ fhistorique NEXT
+                       AT END
+                           MOVE 1 TO fin_boucle
+                       NOT AT END
+                           PERFORM afficherLigneHistorique
+                   END-PERFORM
+                   CLOSE fhistorique
+               WHEN 0 CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           .
+
+      ******************************************************************
+      *    Fonction parallele :
+      *    Affiche une ligne de l'historique (fonction annexe a
+      *    consulterHistorique)
+      ******************************************************************
+       afficherLigneHistorique.
+           DISPLAY "|------------------------------------|"
+           DISPLAY "| Nom :                              |"
+           DISPLAY "|   "fhisto_nom
+           DISPLAY "| Type :                             |"
+           DISPLAY "|   "fhisto_type
+           DISPLAY "| Date :                             |"
+           DISPLAY "|   "fhisto_dateJour"/"
+      -        fhisto_dateMois"/"fhisto_dateAnnee
+           DISPLAY "| Organisateur :                     |"
+           DISPLAY "|   "fhisto_loginOrga
+           DISPLAY "| Etat :                              |"
+           DISPLAY "|   "fhisto_etat
+           DISPLAY "| Nombre de participants final :     |"
+           DISPLAY "|   "fhisto_participants
+           .
+
+      *-----------------------------------------------------------------
+      *          Compare la date d'un evenement avec la date actuelle
+      *           0 - meme date
+      *           1 - evenement passe
+      *           2 - evenement a venir
+      *-----------------------------------------------------------------
+       comparer_date.
+           MOVE 0 TO dateComparee
+           IF WS-CURRENT-YEAR > fevent_dateAnnee THEN
+               MOVE 1 TO dateComparee
+           ELSE
+               IF WS-CURRENT-YEAR < fevent_dateAnnee THEN
+                   MOVE 2 TO dateComparee
+               ELSE
+                   IF WS-CURRENT-MONTH > fevent_dateMois THEN
+                       MOVE 1 TO dateComparee
+                   ELSE
+                       IF WS-CURRENT-MONTH < fevent_dateMois THEN
+                           MOVE 2 TO dateComparee
+                       ELSE
+                           IF WS-CURRENT-DAY < fevent_dateJour THEN
+                               MOVE 2 TO dateComparee
+                           ELSE
+                               IF WS-CURRENT-DAY > fevent_dateJour THEN
+                                   MOVE 1 TO dateComparee
+                               ELSE
+                                   MOVE 0 TO dateComparee
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    Permet de modifier le type, la date, la description, l'adresse
+      *    le seuil ou l'heure de l'evenement
+      *-----------------------------------------------------------------
+       modifierEvent.
+      * Permet la modification d'un evenement
+           PERFORM afficheEvent
+           MOVE 0 TO fin_boucle
+           MOVE 0 TO verif_event
+           MOVE 0 TO retour
 
            PERFORM WITH TEST AFTER UNTIL verif_event = 1 OR retour = 1
                PERFORM verif_permission
@@ -3140,6 +3801,7 @@
            DISPLAY "| 2 - description                    |"
            DISPLAY "| 3 - adresse                        |"
            DISPLAY "| 4 - seuil                          |"
+           DISPLAY "| 5 - heure de debut et de fin       |"
            DISPLAY "|                                    |"
            DISPLAY "|------------------------------------|"
            DISPLAY "|                                    |"
@@ -3227,6 +3889,7 @@
                    PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
                        DISPLAY "Entrez le nouveau seuil :"
                        ACCEPT fevent_seuil
+                       MOVE fevent_nom TO fpart_nomEvent
                        PERFORM compte_nb_part
                        IF fevent_seuil <= 0 THEN
                            DISPLAY "Entrez une valeur valide !"
@@ -3249,6 +3912,44 @@
                        END-IF
                    END-PERFORM
                    REWRITE tamp_fevent
+                   IF cr_fevent = 00
+                       THEN
+                           DISPLAY " _______________________________ "
+                           DISPLAY "|                               |"
+                           DISPLAY "|          INFORMATION          |"
+                           DISPLAY "|_______________________________|"
+                           DISPLAY "|                               |"
+                           DISPLAY "|     Modification reussie !    |"
+                           DISPLAY "|_______________________________|"
+                           PERFORM promouvoir_attente
+                       ELSE
+                           DISPLAY " _______________________________ "
+                           DISPLAY "|                               |"
+                           DISPLAY "|   /!\       ERREUR       /!\  |"
+                           DISPLAY "|_______________________________|"
+                           DISPLAY "|                               |"
+                           DISPLAY "|   Echec de la modification    |"
+                           DISPLAY "|_______________________________|"
+                           DISPLAY cr_fevent
+                   END-IF
+               WHEN 5
+                   DISPLAY "Ancienne heure de debut : "fevent_heure
+                   DISPLAY "Ancienne heure de fin : "fevent_heureFin
+                   PERFORM WITH TEST AFTER UNTIL estValideHeure = 1
+                       DISPLAY "Entrez la nouvelle heure de debut :"
+                       DISPLAY "Format : xxhxx, avec x un chiffre"
+                       ACCEPT heureEvent
+                       PERFORM verifHeure
+                   END-PERFORM
+                   PERFORM WITH TEST AFTER UNTIL estValideHeureFin = 1
+                       DISPLAY "Entrez la nouvelle heure de fin :"
+                       DISPLAY "Format : xxhxx, avec x un chiffre"
+                       ACCEPT heureFinEvent
+                       PERFORM verifHeureFin
+                   END-PERFORM
+                   MOVE heureEvent TO fevent_heure
+                   MOVE heureFinEvent TO fevent_heureFin
+                   REWRITE tamp_fevent
                    IF cr_fevent = 00
                        THEN
                            DISPLAY " _______________________________ "
@@ -3343,22 +4044,32 @@
                MOVE fevent_description TO fhisto_description
                MOVE fevent_adresse TO fhisto_adresse
                MOVE "termine" TO fhisto_etat
+               MOVE fevent_nom TO fpart_nomEvent
                PERFORM compte_nb_part
                MOVE nbParticipants TO fhisto_participants
       * Ecriture du nouvel element dans fhistorique :
+           MOVE 0 TO archivageReussi
            WRITE tamp_fhisto
                INVALID KEY
+      * fhisto_cle existe deja : cet evenement a deja ete archive lors
+      * d'une execution precedente (job interrompu puis relance). Pas
+      * une nouvelle archive, mais il faut tout de meme le retirer de
+      * fevenement pour ne pas le re-proposer a chaque passage.
                    DISPLAY " _______________________________ "
                    DISPLAY "|                               |"
-                   DISPLAY "|   /!\       ERREUR       /!\  |"
+                   DISPLAY "|          INFORMATION          |"
                    DISPLAY "|_______________________________|"
                    DISPLAY "|                               |"
-                   DISPLAY "|      Echec de la lecture      |"
+                   DISPLAY "|  Evenement deja archive       |"
                    DISPLAY "|_______________________________|"
+                   MOVE 1 TO autoSupprEvent
+                   PERFORM supprimerEvent
+                   MOVE 0 TO autoSupprEvent
                NOT INVALID KEY
                    MOVE 1 TO autoSupprEvent
                    PERFORM supprimerEvent
                    MOVE 0 TO autoSupprEvent
+                   MOVE 1 TO archivageReussi
            END-WRITE
            CLOSE fhistorique
            .
@@ -3371,6 +4082,19 @@
            DISPLAY " ____________________________________"
            DISPLAY "|                                    |"
            DISPLAY "|             ARCHIVAGE              |"
+           DISPLAY "|------------------------------------|"
+           DISPLAY "|                                    |"
+           DISPLAY "|   1 - Archiver un par un           |"
+           DISPLAY "|   2 - Archiver tous les evenements |"
+           DISPLAY "|       passes                       |"
+           DISPLAY "|____________________________________|"
+           DISPLAY " "
+           DISPLAY "Votre choix :"
+           ACCEPT choixArchivage
+
+           IF choixArchivage = 2 THEN
+               PERFORM tout_archiver
+           ELSE
 
            OPEN I-O fevenement
            MOVE 0 TO fin_boucle
@@ -3434,24 +4158,82 @@
                ACCEPT retour
            END-PERFORM
            CLOSE fevenement
+
+           END-IF
            .
       *-----------------------------------------------------------------
       *    Procedure permettant a l'utilisateur d'archiver tous
       *    les evenements passes en faisant appel a la fonction archiver_event
+      *    Seuls les evenements dont la date est depassee (comparer_date)
+      *    sont archives. La recherche du prochain evenement a traiter se
+      *    fait par une ouverture/fermeture dediee de fevenement a chaque
+      *    tour, car archiver_event (via supprimerEvent) ouvre lui-meme
+      *    fevenement en I-O : il ne faut donc pas le laisser ouvert ici.
       *-----------------------------------------------------------------
        tout_archiver.
-           OPEN INPUT fevenement
-           MOVE 0 TO fin_boucle
-
-           PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
-               READ fevenement
-               AT END
-                   MOVE 1 TO fin_boucle
-               NOT AT END
-                   PERFORM archiver_event
-               END-READ
+           MOVE 0 TO nbEventArchives
+           MOVE 0 TO fin_boucle3
+           PERFORM WITH TEST AFTER UNTIL fin_boucle3 = 1
+               MOVE SPACE TO nomEvent
+               OPEN INPUT fevenement
+               MOVE 0 TO fin_boucle
+               PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+                   READ fevenement NEXT
+                   AT END
+                       MOVE 1 TO fin_boucle
+                   NOT AT END
+                       PERFORM comparer_date
+                       IF dateComparee = 1 THEN
+                           MOVE fevent_nom TO nomEvent
+                           MOVE 1 TO fin_boucle
+                       END-IF
+               END-PERFORM
+               CLOSE fevenement
+               IF nomEvent = SPACE THEN
+                   MOVE 1 TO fin_boucle3
+               ELSE
+                   MOVE nomEvent TO fevent_nom
+                   OPEN INPUT fevenement
+                   READ fevenement
+                       INVALID KEY
+                           MOVE 1 TO fin_boucle3
+                   END-READ
+                   CLOSE fevenement
+                   IF fin_boucle3 <> 1 THEN
+                       PERFORM archiver_event
+                       IF archivageReussi = 1 THEN
+                           ADD 1 TO nbEventArchives
+                           PERFORM ecrireLogArchivage
+                       END-IF
+                   END-IF
+               END-IF
            END-PERFORM
-           CLOSE fevenement
+           DISPLAY " _______________________________ "
+           DISPLAY "|                               |"
+           DISPLAY "|          INFORMATION          |"
+           DISPLAY "|_______________________________|"
+           DISPLAY "|                               |"
+           DISPLAY "|  Evenements archives : "nbEventArchives
+           DISPLAY "|_______________________________|"
+           .
+
+      ******************************************************************
+      *    Fonction annexe :
+      *    Ajoute une ligne dans le journal d'archivage (archivage.log)
+      *    pour garder une trace des evenements traites par
+      *    tout_archiver, afin de pouvoir diagnostiquer une execution
+      *    interrompue. fevent_nom doit avoir sa valeur avant l'appel.
+      ******************************************************************
+       ecrireLogArchivage.
+           OPEN EXTEND flog
+           IF cr_flog = 35 THEN
+               OPEN OUTPUT flog
+           END-IF
+           MOVE SPACE TO tamp_flog
+           STRING "Archive : " fevent_nom DELIMITED BY SIZE
+               INTO tamp_flog
+           WRITE tamp_flog
+           CLOSE flog
            .
 
       ******************************************************************
@@ -3470,8 +4252,12 @@
                        AT END
                            MOVE 1 TO fin_boucle
                        NOT AT END
-                           IF fpart_etat = "acceptee" THEN
-                               ADD 1 TO nbParticipants
+                           IF fpart_nomEvent NOT = fevent_nom THEN
+                               MOVE 1 TO fin_boucle
+                           ELSE
+                               IF fpart_etat = "acceptee" THEN
+                                   ADD 1 TO nbParticipants
+                               END-IF
                            END-IF
                         END-READ
                    END-PERFORM
@@ -3479,25 +4265,91 @@
            END-START
            .
 
+      ******************************************************************
+      *    Fonction parallele :
+      *    Fait passer automatiquement la ou les demandes "attente" les
+      *    plus anciennes en "acceptee" tant qu'il reste de la place sur
+      *    l'evenement. Utilise le meme comptage que compte_nb_part.
+      *    fevent_nom et fevent_seuil doivent avoir leur valeur avant
+      *    l'appel (evenement deja lu dans tamp_fevent).
+      ******************************************************************
+       promouvoir_attente.
+           MOVE fevent_nom TO fpart_nomEvent
+           PERFORM compte_nb_part
+           MOVE 0 TO fin_boucle3
+           PERFORM UNTIL nbParticipants >= fevent_seuil
+               OR fin_boucle3 = 1
+               MOVE SPACE TO loginAttente
+               OPEN INPUT fparticipant
+               MOVE fevent_nom TO fpart_nomEvent
+               START fparticipant, KEY IS = fpart_nomEvent
+                   INVALID KEY
+                       MOVE 1 TO fin_boucle3
+                   NOT INVALID KEY
+                       MOVE 0 TO fin_boucle4
+                       PERFORM WITH TEST AFTER UNTIL fin_boucle4 = 1
+                           READ fparticipant NEXT
+                           AT END
+                               MOVE 1 TO fin_boucle4
+                           NOT AT END
+                               IF fpart_nomEvent NOT = fevent_nom THEN
+                                   MOVE 1 TO fin_boucle4
+                               ELSE
+                                   IF fpart_etat = "attente" THEN
+                                       MOVE fpart_login TO loginAttente
+                                       MOVE 1 TO fin_boucle4
+                                   END-IF
+                               END-IF
+                       END-PERFORM
+               END-START
+               CLOSE fparticipant
+               IF loginAttente = SPACE THEN
+                   MOVE 1 TO fin_boucle3
+               ELSE
+                   OPEN I-O fparticipant
+                   MOVE loginAttente TO fpart_login
+                   MOVE fevent_nom TO fpart_nomEvent
+                   READ fparticipant
+                       NOT INVALID KEY
+                           MOVE "acceptee" TO fpart_etat
+                           REWRITE tamp_fpart
+                           DISPLAY " _______________________________ "
+                           DISPLAY "|                               |"
+                           DISPLAY "|          INFORMATION          |"
+                           DISPLAY "|_______________________________|"
+                           DISPLAY "|                               |"
+                           DISPLAY "|  Une place s'est liberee,     |"
+                           DISPLAY "|  demande acceptee pour :      |"
+                           DISPLAY "|   "loginAttente
+                           DISPLAY "|_______________________________|"
+                   END-READ
+                   CLOSE fparticipant
+                   ADD 1 TO nbParticipants
+               END-IF
+           END-PERFORM
+           .
+
       ******************************************************************
       *    Procedure verifiant le format horaire
       *    La variable verifiee est heureEvent
+      *    Format attendu : xxhxx, avec HH entre 00 et 23 et MM entre
+      *    00 et 59
       ******************************************************************
        verifHeure.
            MOVE 1 TO estValideHeure
-           IF heureEvent(1:1) < 0 OR heureEvent(1:1) > 2 THEN
+           IF heureEvent(1:1) IS NOT NUMERIC THEN
                MOVE 0 TO estValideHeure
-           END-IF
-
-           IF heureEvent(1:1) = 0 OR heureEvent(1:1) = 1 THEN
-               IF heureEvent(1:1) IS NOT NUMERIC THEN
+           ELSE
+               IF heureEvent(1:1) > 2 THEN
                    MOVE 0 TO estValideHeure
                END-IF
+           END-IF
+
+           IF heureEvent(2:1) IS NOT NUMERIC THEN
+               MOVE 0 TO estValideHeure
            ELSE
-               IF heureEvent(1:1) = 2 THEN
-                   IF heureEvent(2:1) > 3 THEN
-                       MOVE 0 TO estValideHeure
-                   END-IF
+               IF heureEvent(1:1) = 2 AND heureEvent(2:1) > 3 THEN
+                   MOVE 0 TO estValideHeure
                END-IF
            END-IF
 
@@ -3506,14 +4358,74 @@
                     MOVE 0 TO estValideHeure
                 END-IF
            END-IF
-           IF heureEvent(4:1) > 5 THEN
+
+           IF heureEvent(4:1) IS NOT NUMERIC THEN
                MOVE 0 TO estValideHeure
+           ELSE
+               IF heureEvent(4:1) > 5 THEN
+                   MOVE 0 TO estValideHeure
+               END-IF
            END-IF
            IF heureEvent(5:1) IS NOT NUMERIC THEN
             MOVE 0 TO estValideHeure
            END-IF
            .
 
+      ******************************************************************
+      *    Procedure verifiant le format horaire de l'heure de fin
+      *    La variable verifiee est heureFinEvent, qui doit en plus
+      *    etre posterieure a heureEvent (comparaison faite sur les
+      *    chiffres HH et MM, le separateur h/H n'etant pas fiable
+      *    dans une comparaison directe de chaines)
+      ******************************************************************
+       verifHeureFin.
+           MOVE 1 TO estValideHeureFin
+           IF heureFinEvent(1:1) IS NOT NUMERIC THEN
+               MOVE 0 TO estValideHeureFin
+           ELSE
+               IF heureFinEvent(1:1) > 2 THEN
+                   MOVE 0 TO estValideHeureFin
+               END-IF
+           END-IF
+
+           IF heureFinEvent(2:1) IS NOT NUMERIC THEN
+               MOVE 0 TO estValideHeureFin
+           ELSE
+               IF heureFinEvent(1:1) = 2 AND heureFinEvent(2:1) > 3
+                   THEN
+                   MOVE 0 TO estValideHeureFin
+               END-IF
+           END-IF
+
+           IF heureFinEvent(3:1) <> 'h' THEN
+                IF heureFinEvent(3:1) <> 'H' THEN
+                    MOVE 0 TO estValideHeureFin
+                END-IF
+           END-IF
+
+           IF heureFinEvent(4:1) IS NOT NUMERIC THEN
+               MOVE 0 TO estValideHeureFin
+           ELSE
+               IF heureFinEvent(4:1) > 5 THEN
+                   MOVE 0 TO estValideHeureFin
+               END-IF
+           END-IF
+           IF heureFinEvent(5:1) IS NOT NUMERIC THEN
+            MOVE 0 TO estValideHeureFin
+           END-IF
+
+           IF estValideHeureFin = 1 THEN
+               IF heureFinEvent(1:2) < heureEvent(1:2) THEN
+                   MOVE 0 TO estValideHeureFin
+               ELSE
+                   IF heureFinEvent(1:2) = heureEvent(1:2) AND
+                       heureFinEvent(4:2) <= heureEvent(4:2) THEN
+                       MOVE 0 TO estValideHeureFin
+                   END-IF
+               END-IF
+           END-IF
+           .
+
       *-----------------------------------------------------------------
       *    Procedure calculant le nombre de participations
       *    d'etudiants d'une formation F a  un evenementde type T
@@ -3627,31 +4539,214 @@
            CLOSE futilisateur
            DISPLAY "Nombre de participations repondant aux criteres :"
            DISPLAY nbPartStat
+
+           PERFORM ouvrirRapport
+           MOVE SPACE TO tamp_freport
+           STRING "Statistiques mois/formation/type du "
+               WS-CURRENT-DAY "/" WS-CURRENT-MONTH "/" WS-CURRENT-YEAR
+               DELIMITED BY SIZE INTO tamp_freport
+           WRITE tamp_freport
+           MOVE SPACE TO tamp_freport
+           STRING "  Type : " typeStat DELIMITED BY SIZE
+               INTO tamp_freport
+           WRITE tamp_freport
+           MOVE SPACE TO tamp_freport
+           STRING "  Formation : " formaStat DELIMITED BY SIZE
+               INTO tamp_freport
+           WRITE tamp_freport
+           MOVE SPACE TO tamp_freport
+           STRING "  Mois : " moisStat DELIMITED BY SIZE
+               INTO tamp_freport
+           WRITE tamp_freport
+           MOVE SPACE TO tamp_freport
+           STRING "  Participations correspondantes : " nbPartStat
+               DELIMITED BY SIZE INTO tamp_freport
+           WRITE tamp_freport
+           CLOSE freport
            .
       *-----------------------------------------------------------------
-      *    Procedure permettant d'afficher les evenements
+      *    Procedure permettant d'afficher le repertoire des formations :
+      *    pour chaque formation distincte, nombre de membres actifs et
+      *    nombre de participations acceptees
       *-----------------------------------------------------------------
        afficheFormation.
-           DISPLAY " ______________________________ "
-           DISPLAY "|                              |"
-           DISPLAY "|     AFFICHAGE FORMATION      |"
-           DISPLAY "|------------------------------|"
-           OPEN INPUT futilisateur
-               MOVE 0 TO Fin
-      *         PERFORM WITH TEST AFTER UNTIL Fin = 1
-               PERFORM UNTIL Fin = 1
+           DISPLAY " ____________________________________"
+           DISPLAY "|                                    |"
+           DISPLAY "|     REPERTOIRE DES FORMATIONS      |"
+           DISPLAY "|------------------------------------|"
+           MOVE SPACES TO formationsVues
+           MOVE 0 TO nbFormationsVues
+           MOVE 0 TO fin_boucle3
+           PERFORM WITH TEST AFTER UNTIL fin_boucle3 = 1
+               OR nbFormationsVues = 20
+               MOVE SPACES TO formationCourante
+               OPEN INPUT futilisateur
+               MOVE 0 TO fin_boucle
+               PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+                   OR formationCourante NOT = SPACES
                    READ futilisateur NEXT
-      *             MOVE 1 TO Fin
                    AT END
-                       MOVE 1 TO Fin
+                       MOVE 1 TO fin_boucle
+                       MOVE 1 TO fin_boucle3
                    NOT AT END
-                           DISPLAY "|Formation :                   |"
-                            DISPLAY "|  "futil_formation
-                      DISPLAY "|------------------------------|"
-                   END-READ
+                       IF futil_statut = 0 THEN
+                           PERFORM verifierFormationVue
+                           IF dejaVue = 0 THEN
+                               MOVE futil_formation TO formationCourante
+                           END-IF
+                       END-IF
                END-PERFORM
-               DISPLAY "|______________________________|"
                CLOSE futilisateur
+               IF formationCourante NOT = SPACES THEN
+                   ADD 1 TO nbFormationsVues
+                   MOVE formationCourante TO
+                       formationsVues(((nbFormationsVues - 1) * 40)
+                           + 1:40)
+                   PERFORM compterFormation
+                   PERFORM afficherLigneFormation
+               END-IF
+           END-PERFORM
+           DISPLAY "|____________________________________|"
+           IF nbFormationsVues = 20 THEN
+               PERFORM verifierFormationsRestantes
+               IF formationsRestantes = 1 THEN
+                   DISPLAY "Plus de 20 formations distinctes : la"
+                   DISPLAY "liste ci-dessus est incomplete"
+               END-IF
+           END-IF
+
+           PERFORM ouvrirRapport
+           MOVE SPACE TO tamp_freport
+           STRING "Repertoire des formations du "
+               WS-CURRENT-DAY "/" WS-CURRENT-MONTH "/" WS-CURRENT-YEAR
+               DELIMITED BY SIZE INTO tamp_freport
+           WRITE tamp_freport
+           MOVE SPACE TO tamp_freport
+           STRING "  Nombre de formations : " nbFormationsVues
+               DELIMITED BY SIZE INTO tamp_freport
+           WRITE tamp_freport
+           IF nbFormationsVues = 20 AND formationsRestantes = 1 THEN
+               MOVE SPACE TO tamp_freport
+               STRING "  (liste incomplete, plus de 20 formations"
+                   " distinctes)" DELIMITED BY SIZE INTO tamp_freport
+               WRITE tamp_freport
+           END-IF
+           CLOSE freport
+           .
+
+      ******************************************************************
+      *    Fonction parallele :
+      *    Verifie s'il reste au moins une formation active non comptee
+      *    au-dela des 20 premieres (fonction annexe a afficheFormation,
+      *    appelee uniquement quand le repertoire est plein)
+      ******************************************************************
+       verifierFormationsRestantes.
+           MOVE 0 TO formationsRestantes
+           OPEN INPUT futilisateur
+           MOVE 0 TO fin_boucle
+           PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+               OR formationsRestantes = 1
+               READ futilisateur NEXT
+               AT END
+                   MOVE 1 TO fin_boucle
+               NOT AT END
+                   IF futil_statut = 0 THEN
+                       PERFORM verifierFormationVue
+                       IF dejaVue = 0 THEN
+                           MOVE 1 TO formationsRestantes
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE futilisateur
+           .
+
+      ******************************************************************
+      *    Fonction parallele :
+      *    Verifie si futil_formation a deja ete comptee dans le
+      *    repertoire des formations (fonction annexe a afficheFormation)
+      ******************************************************************
+       verifierFormationVue.
+           MOVE 0 TO dejaVue
+           MOVE 0 TO indexFormation
+           PERFORM UNTIL
+               indexFormation = nbFormationsVues OR dejaVue = 1
+               ADD 1 TO indexFormation
+               IF futil_formation =
+                   formationsVues(((indexFormation - 1) * 40) + 1:40)
+                   THEN
+                   MOVE 1 TO dejaVue
+               END-IF
+           END-PERFORM
+           .
+
+      ******************************************************************
+      *    Fonction parallele :
+      *    Compte le nombre de membres actifs et le nombre de
+      *    participations acceptees pour formationCourante (fonction
+      *    annexe a afficheFormation)
+      ******************************************************************
+       compterFormation.
+           MOVE 0 TO nbMembresForma
+           MOVE 0 TO nbPartForma
+           OPEN INPUT futilisateur
+           MOVE formationCourante TO futil_formation
+           MOVE 0 TO fin_boucle
+           START futilisateur, KEY IS = futil_formation
+               INVALID KEY
+                   MOVE 1 TO fin_boucle
+           END-START
+           PERFORM WITH TEST AFTER UNTIL fin_boucle = 1
+               READ futilisateur NEXT
+               AT END
+                   MOVE 1 TO fin_boucle
+               NOT AT END
+                   IF futil_formation NOT = formationCourante THEN
+                       MOVE 1 TO fin_boucle
+                   ELSE
+                       IF futil_statut = 0 THEN
+                           ADD 1 TO nbMembresForma
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE futilisateur
+
+           OPEN INPUT futilisateur
+           OPEN INPUT fparticipant
+           MOVE 0 TO fin_boucle2
+           PERFORM WITH TEST AFTER UNTIL fin_boucle2 = 1
+               READ fparticipant NEXT
+               AT END
+                   MOVE 1 TO fin_boucle2
+               NOT AT END
+                   IF fpart_etat = "acceptee" THEN
+                       MOVE fpart_login TO futil_login
+                       READ futilisateur
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF futil_formation = formationCourante THEN
+                               ADD 1 TO nbPartForma
+                           END-IF
+                       END-READ
+                   END-IF
+           END-PERFORM
+           CLOSE futilisateur
+           CLOSE fparticipant
+           .
+
+      ******************************************************************
+      *    Fonction parallele :
+      *    Affiche une ligne du repertoire des formations (fonction
+      *    annexe a afficheFormation)
+      ******************************************************************
+       afficherLigneFormation.
+           DISPLAY "|------------------------------------|"
+           DISPLAY "| Formation :                        |"
+           DISPLAY "|   "formationCourante
+           DISPLAY "| Nombre de membres actifs :         |"
+           DISPLAY "|   "nbMembresForma
+           DISPLAY "| Participations acceptees :         |"
+           DISPLAY "|   "nbPartForma
            .
       ** add other procedures here
        END PROGRAM Evenements.
